@@ -0,0 +1,109 @@
+       >>SOURCE FORMAT FREE
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. ssnrpt01.
+      AUTHOR. Ralph Bido.
+      DATE-WRITTEN.August 8 2026
+      *> Reads the coboltest customer master file in SSNum key
+      *> order (SSArea is the high-order component of the key) and
+      *> prints a control-break report of Total by SSArea, with an
+      *> area subtotal on each break and a grand total at the end.
+      ENVIRONMENT DIVISION.
+      INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+          SELECT CUST-MASTER-FILE ASSIGN TO "CUSTMAS"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS CM-SSNUM
+              FILE STATUS IS WS-CUSTMAS-STATUS.
+
+          SELECT REPORT-FILE ASSIGN TO "SSNRPT01"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REPORT-STATUS.
+
+      DATA DIVISION.
+      FILE SECTION.
+      FD  CUST-MASTER-FILE.
+      COPY "custmas.cpy".
+
+      FD  REPORT-FILE.
+      01  REPORT-RECORD               PIC X(80).
+
+      WORKING-STORAGE SECTION.
+      01 WS-CUSTMAS-STATUS            PIC XX VALUE ZEROS.
+      01 WS-REPORT-STATUS             PIC XX VALUE ZEROS.
+      01 WS-EOF-SWITCH                PIC X VALUE "N".
+          88 WS-END-OF-FILE           VALUE "Y" FALSE "N".
+      01 WS-RECORDS-EXIST-SWITCH      PIC X VALUE "N".
+          88 WS-RECORDS-EXIST         VALUE "Y" FALSE "N".
+      01 WS-PREV-SSAREA               PIC 999 VALUE ZEROS.
+      01 WS-AREA-SUBTOTAL             PIC S9(9)V99 COMP-3 VALUE ZERO.
+      01 WS-GRAND-TOTAL               PIC S9(9)V99 COMP-3 VALUE ZERO.
+      COPY "ssnrpt.cpy".
+
+      PROCEDURE DIVISION.
+      000-MAIN.
+          PERFORM 100-OPEN-FILES
+          PERFORM 200-READ-MASTER
+          PERFORM 300-PROCESS-RECORD UNTIL WS-END-OF-FILE
+          IF WS-RECORDS-EXIST
+              PERFORM 500-WRITE-AREA-BREAK
+              PERFORM 700-WRITE-GRAND-TOTAL
+          END-IF
+          PERFORM 900-CLOSE-FILES
+          STOP RUN
+          .
+
+      100-OPEN-FILES.
+          OPEN INPUT CUST-MASTER-FILE
+          OPEN OUTPUT REPORT-FILE
+          WRITE REPORT-RECORD FROM RPT-HEADING-LINE
+          .
+
+      200-READ-MASTER.
+          READ CUST-MASTER-FILE NEXT RECORD
+              AT END
+                  SET WS-END-OF-FILE TO TRUE
+          END-READ
+          .
+
+      300-PROCESS-RECORD.
+          IF NOT WS-RECORDS-EXIST
+              MOVE CM-SSAREA TO WS-PREV-SSAREA
+              SET WS-RECORDS-EXIST TO TRUE
+          END-IF
+          IF CM-SSAREA NOT = WS-PREV-SSAREA
+              PERFORM 500-WRITE-AREA-BREAK
+              MOVE CM-SSAREA TO WS-PREV-SSAREA
+              MOVE ZERO TO WS-AREA-SUBTOTAL
+          END-IF
+          ADD CM-TOTAL TO WS-AREA-SUBTOTAL
+          ADD CM-TOTAL TO WS-GRAND-TOTAL
+          PERFORM 600-WRITE-DETAIL-LINE
+          PERFORM 200-READ-MASTER
+          .
+
+      500-WRITE-AREA-BREAK.
+          MOVE WS-PREV-SSAREA  TO RPT-SUBTOTAL-AREA
+          MOVE WS-AREA-SUBTOTAL TO RPT-SUBTOTAL
+          WRITE REPORT-RECORD FROM RPT-SUBTOTAL-LINE
+          .
+
+      600-WRITE-DETAIL-LINE.
+          MOVE CM-SSAREA   TO RPT-SSAREA
+          MOVE CM-SSAREA   TO RPT-SSAREA2
+          MOVE CM-SSGROUP  TO RPT-SSGROUP
+          MOVE CM-SSSERIAL TO RPT-SSSERIAL
+          MOVE CM-USERNAME TO RPT-USERNAME
+          MOVE CM-TOTAL    TO RPT-TOTAL
+          WRITE REPORT-RECORD FROM RPT-DETAIL-LINE
+          .
+
+      700-WRITE-GRAND-TOTAL.
+          MOVE WS-GRAND-TOTAL TO RPT-GRAND-TOTAL
+          WRITE REPORT-RECORD FROM RPT-GRANDTOTAL-LINE
+          .
+
+      900-CLOSE-FILES.
+          CLOSE CUST-MASTER-FILE
+          CLOSE REPORT-FILE
+          .
