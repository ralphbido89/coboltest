@@ -0,0 +1,34 @@
+//COBTSTBR JOB (ACCTNO),'COBOLTST RESTART',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Restart run of coboltstb after an abend or cancel.  The
+//* PARM of 'RESTART' tells the program to read CHKPT01 and skip
+//* forward past whatever it already processed instead of
+//* reprocessing TRANFILE from the top.  STEP020 still has to run
+//* afterward so BENEXTR reflects the master as refreshed by the
+//* completed (restarted) batch, the same as the normal job.
+//* CUSTMAS is a VSAM KSDS - see custmas_define.jcl.  A restart
+//* implies coboltstb.jcl already ran once, so the cluster should
+//* already exist by the time this job is submitted.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=COBOLTSTB,PARM='RESTART'
+//STEPLIB  DD DSN=PROD.COBOLTST.LOADLIB,DISP=SHR
+//TRANFILE DD DSN=PROD.COBOLTST.TRANFILE,DISP=SHR
+//CUSTMAS  DD DSN=PROD.COBOLTST.CUSTMAS,DISP=SHR
+//AUDITLOG DD DSN=PROD.COBOLTST.AUDITLOG,
+//             DISP=MOD
+//CHKPT01  DD DSN=PROD.COBOLTST.CHKPT01,DISP=SHR
+//REJECT01 DD DSN=PROD.COBOLTST.REJECT01,DISP=SHR
+//COBRPT01 DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=COBOLEXT
+//STEPLIB  DD DSN=PROD.COBOLTST.LOADLIB,DISP=SHR
+//CUSTMAS  DD DSN=PROD.COBOLTST.CUSTMAS,DISP=SHR
+//BENEXTR  DD DSN=PROD.COBOLTST.BENEXTR,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=49,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
