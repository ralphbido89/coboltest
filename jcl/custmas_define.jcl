@@ -0,0 +1,32 @@
+//CUSTDEF  JOB (ACCTNO),'DEFINE CUSTMAS VSAM',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* One-time provisioning step for the coboltest customer master
+//* (request 000).  ORGANIZATION IS INDEXED in test.cob/coboltstb.cob/
+//* cobolmnt.cob maps to a VSAM KSDS on z/OS, and a VSAM cluster has
+//* to be IDCAMS DEFINE CLUSTER'd before any program can OPEN it -
+//* unlike GnuCOBOL's ISAM emulation, OPEN OUTPUT cannot materialize
+//* it on its own.  Run this once, before the first execution of
+//* coboltstb.jcl, ssnrpt01.jcl, or an interactive run of test.cob
+//* against a from-scratch environment.  Re-running it against an
+//* already-defined cluster is harmless - IDCAMS just fails the
+//* DEFINE with DUPLICATE DATA SET NAME and leaves the existing
+//* cluster (and its data) untouched.
+//*
+//* Key is CM-SSNUM (RECORD KEY IS CM-SSNUM in custmas.cpy): 9 bytes
+//* starting at offset 0.  Record length is fixed at 55 bytes,
+//* matching FUNCTION LENGTH(CUST-MASTER-RECORD) in custmas.cpy.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROD.COBOLTST.CUSTMAS) -
+      INDEXED                              -
+      KEYS(9 0)                            -
+      RECORDSIZE(55 55)                    -
+      FREESPACE(10 10)                     -
+      SHAREOPTIONS(2 3)                    -
+      TRACKS(10 5))                        -
+    DATA (NAME(PROD.COBOLTST.CUSTMAS.DATA))  -
+    INDEX (NAME(PROD.COBOLTST.CUSTMAS.INDEX))
+/*
