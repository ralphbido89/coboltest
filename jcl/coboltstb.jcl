@@ -0,0 +1,43 @@
+//COBTSTB JOB (ACCTNO),'COBOLTST BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Overnight batch run of coboltstb - processes the day's
+//* UserName/SSNum/Num1/Num2 transactions against the coboltest
+//* customer master, updates the audit log, and prints COBRPT01.
+//* Records that fail an edit go to REJECT01 with a reason code
+//* instead of stopping the job. STEP020 then extracts the
+//* refreshed master into BENEXTR for the downstream benefits
+//* system's load job.
+//* CUSTMAS is a VSAM KSDS - run custmas_define.jcl once, before
+//* the first execution of this job against a new environment, to
+//* IDCAMS DEFINE CLUSTER it.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=COBOLTSTB
+//STEPLIB  DD DSN=PROD.COBOLTST.LOADLIB,DISP=SHR
+//TRANFILE DD DSN=PROD.COBOLTST.TRANFILE,DISP=SHR
+//CUSTMAS  DD DSN=PROD.COBOLTST.CUSTMAS,DISP=SHR
+//AUDITLOG DD DSN=PROD.COBOLTST.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             UNIT=SYSDA
+//CHKPT01  DD DSN=PROD.COBOLTST.CHKPT01,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             UNIT=SYSDA
+//REJECT01 DD DSN=PROD.COBOLTST.REJECT01,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             UNIT=SYSDA
+//COBRPT01 DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=COBOLEXT
+//STEPLIB  DD DSN=PROD.COBOLTST.LOADLIB,DISP=SHR
+//CUSTMAS  DD DSN=PROD.COBOLTST.CUSTMAS,DISP=SHR
+//BENEXTR  DD DSN=PROD.COBOLTST.BENEXTR,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=49,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
