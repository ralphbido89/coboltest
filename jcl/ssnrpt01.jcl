@@ -0,0 +1,14 @@
+//SSNRPT01 JOB (ACCTNO),'SSN AREA SUMMARY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Prints the SSNRPT01 control-break report of coboltest master
+//* file Totals, subtotaled by SSArea, with a grand total.
+//* CUSTMAS is a VSAM KSDS - see custmas_define.jcl.  This job
+//* only reads CUSTMAS, so it must already have been populated by
+//* at least one prior run of test.cob or coboltstb.jcl.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=SSNRPT01
+//STEPLIB  DD DSN=PROD.COBOLTST.LOADLIB,DISP=SHR
+//CUSTMAS  DD DSN=PROD.COBOLTST.CUSTMAS,DISP=SHR
+//SSNRPT01 DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
