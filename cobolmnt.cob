@@ -0,0 +1,175 @@
+       >>SOURCE FORMAT FREE
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. cobolmnt.
+      AUTHOR. Ralph Bido.
+      DATE-WRITTEN.August 8 2026
+      *> Menu-driven inquiry/maintenance program for the coboltest
+      *> customer master file.  Lets an operator look up a record
+      *> by SSNum, correct Num1/Num2 and recompute Total, or delete
+      *> a record, without re-keying the whole thing through
+      *> coboltest.
+      ENVIRONMENT DIVISION.
+      INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+          SELECT CUST-MASTER-FILE ASSIGN TO "CUSTMAS"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CM-SSNUM
+              FILE STATUS IS WS-CUSTMAS-STATUS.
+
+          SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-AUDITLOG-STATUS.
+
+      DATA DIVISION.
+      FILE SECTION.
+      FD  CUST-MASTER-FILE.
+      COPY "custmas.cpy".
+
+      FD  AUDIT-LOG-FILE.
+      COPY "auditrec.cpy".
+
+      WORKING-STORAGE SECTION.
+      01 WS-CUSTMAS-STATUS            PIC XX VALUE ZEROS.
+      01 WS-AUDITLOG-STATUS           PIC XX VALUE ZEROS.
+      01 WS-CHOICE                    PIC X VALUE SPACES.
+      01 WS-DONE-SWITCH                PIC X VALUE "N".
+          88 WS-DONE                  VALUE "Y" FALSE "N".
+      01 WS-RECORD-FOUND              PIC X VALUE "N".
+          88 RECORD-WAS-FOUND         VALUE "Y" FALSE "N".
+      01 WS-SSAREA                    PIC 999.
+      01 WS-SSGROUP                   PIC 99.
+      01 WS-SSSERIAL                  PIC 9999.
+      01 WS-NUM1                      PIC S9(7)V99.
+      01 WS-NUM2                      PIC S9(7)V99.
+
+      PROCEDURE DIVISION.
+      000-MAIN.
+          PERFORM 100-OPEN-FILES
+          PERFORM 200-MENU-LOOP UNTIL WS-DONE
+          PERFORM 900-CLOSE-FILES
+          STOP RUN
+          .
+
+      100-OPEN-FILES.
+          OPEN I-O CUST-MASTER-FILE
+          IF WS-CUSTMAS-STATUS = "35"
+              OPEN OUTPUT CUST-MASTER-FILE
+              CLOSE CUST-MASTER-FILE
+              OPEN I-O CUST-MASTER-FILE
+          END-IF
+          OPEN EXTEND AUDIT-LOG-FILE
+          IF WS-AUDITLOG-STATUS = "35"
+              OPEN OUTPUT AUDIT-LOG-FILE
+          END-IF
+          .
+
+      200-MENU-LOOP.
+          DISPLAY " "
+          DISPLAY "1. Inquire on a record"
+          DISPLAY "2. Correct Num1/Num2 and recompute Total"
+          DISPLAY "3. Delete a record"
+          DISPLAY "4. Exit"
+          DISPLAY "Select an option: " WITH NO ADVANCING
+          ACCEPT WS-CHOICE
+          EVALUATE WS-CHOICE
+              WHEN "1"
+                  PERFORM 300-INQUIRE
+              WHEN "2"
+                  PERFORM 400-UPDATE
+              WHEN "3"
+                  PERFORM 500-DELETE
+              WHEN "4"
+                  SET WS-DONE TO TRUE
+              WHEN OTHER
+                  DISPLAY "Invalid selection, please try again."
+          END-EVALUATE
+          .
+
+      210-GET-SSNUM.
+          DISPLAY "Enter SS Area (3 digits): " WITH NO ADVANCING
+          ACCEPT WS-SSAREA
+          DISPLAY "Enter SS Group (2 digits): " WITH NO ADVANCING
+          ACCEPT WS-SSGROUP
+          DISPLAY "Enter SS Serial (4 digits): " WITH NO ADVANCING
+          ACCEPT WS-SSSERIAL
+          MOVE WS-SSAREA   TO CM-SSAREA
+          MOVE WS-SSGROUP  TO CM-SSGROUP
+          MOVE WS-SSSERIAL TO CM-SSSERIAL
+          SET RECORD-WAS-FOUND TO FALSE
+          READ CUST-MASTER-FILE
+              INVALID KEY
+                  DISPLAY "No record found for that Social Security Number."
+              NOT INVALID KEY
+                  SET RECORD-WAS-FOUND TO TRUE
+          END-READ
+          .
+
+      300-INQUIRE.
+          PERFORM 210-GET-SSNUM
+          IF RECORD-WAS-FOUND
+              DISPLAY "Name.....: " CM-USERNAME
+              DISPLAY "Number 1.: " CM-NUM1
+              DISPLAY "Number 2.: " CM-NUM2
+              DISPLAY "Total....: " CM-TOTAL
+          END-IF
+          .
+
+      400-UPDATE.
+          PERFORM 210-GET-SSNUM
+          IF RECORD-WAS-FOUND
+              DISPLAY "Name.....: " CM-USERNAME
+              DISPLAY "Current Number 1.: " CM-NUM1
+              DISPLAY "Current Number 2.: " CM-NUM2
+              DISPLAY "Current Total....: " CM-TOTAL
+              DISPLAY "Enter corrected Amount 1 (e.g. 1234.56): "
+                  WITH NO ADVANCING
+              ACCEPT WS-NUM1
+              DISPLAY "Enter corrected Amount 2 (e.g. 1234.56): "
+                  WITH NO ADVANCING
+              ACCEPT WS-NUM2
+              MOVE WS-NUM1 TO CM-NUM1
+              MOVE WS-NUM2 TO CM-NUM2
+              COMPUTE CM-TOTAL = CM-NUM1 + CM-NUM2
+              REWRITE CUST-MASTER-RECORD
+                  INVALID KEY
+                      DISPLAY "Unable to update record, status "
+                          WS-CUSTMAS-STATUS
+              END-REWRITE
+              IF WS-CUSTMAS-STATUS = "00"
+                  DISPLAY "Total recomputed to: " CM-TOTAL
+                  PERFORM 800-WRITE-AUDIT-LOG
+              END-IF
+          END-IF
+          .
+
+      500-DELETE.
+          PERFORM 210-GET-SSNUM
+          IF RECORD-WAS-FOUND
+              DELETE CUST-MASTER-FILE RECORD
+                  INVALID KEY
+                      DISPLAY "Unable to delete record, status "
+                          WS-CUSTMAS-STATUS
+                  NOT INVALID KEY
+                      DISPLAY "Record deleted."
+                      PERFORM 800-WRITE-AUDIT-LOG
+              END-DELETE
+          END-IF
+          .
+
+      800-WRITE-AUDIT-LOG.
+          MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+          MOVE CM-USERNAME TO AL-USERNAME
+          MOVE CM-SSAREA   TO AL-SSAREA
+          MOVE CM-SSGROUP  TO AL-SSGROUP
+          MOVE CM-SSSERIAL TO AL-SSSERIAL
+          MOVE CM-NUM1     TO AL-NUM1
+          MOVE CM-NUM2     TO AL-NUM2
+          MOVE CM-TOTAL    TO AL-TOTAL
+          WRITE AUDIT-LOG-RECORD
+          .
+
+      900-CLOSE-FILES.
+          CLOSE CUST-MASTER-FILE
+          CLOSE AUDIT-LOG-FILE
+          .
