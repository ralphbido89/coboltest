@@ -0,0 +1,74 @@
+       >>SOURCE FORMAT FREE
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. cobolext.
+      AUTHOR. Ralph Bido.
+      DATE-WRITTEN.August 8 2026
+      *> Companion extract step for coboltest/coboltstb.  Reads the
+      *> customer master file in SSNum order and writes a
+      *> fixed-layout interface file (BENEXTR) of SSNum/UserName/
+      *> Total for the downstream benefits system's load job, so it
+      *> no longer has to be hand-transcribed.
+      ENVIRONMENT DIVISION.
+      INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+          SELECT CUST-MASTER-FILE ASSIGN TO "CUSTMAS"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS CM-SSNUM
+              FILE STATUS IS WS-CUSTMAS-STATUS.
+
+          SELECT BENEFITS-EXTRACT-FILE ASSIGN TO "BENEXTR"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-BENEXTR-STATUS.
+
+      DATA DIVISION.
+      FILE SECTION.
+      FD  CUST-MASTER-FILE.
+      COPY "custmas.cpy".
+
+      FD  BENEFITS-EXTRACT-FILE
+          RECORD CONTAINS 49 CHARACTERS.
+      COPY "benextr.cpy".
+
+      WORKING-STORAGE SECTION.
+      01 WS-CUSTMAS-STATUS            PIC XX VALUE ZEROS.
+      01 WS-BENEXTR-STATUS            PIC XX VALUE ZEROS.
+      01 WS-EOF-SWITCH                PIC X VALUE "N".
+          88 WS-END-OF-FILE           VALUE "Y" FALSE "N".
+      01 WS-EXTRACT-COUNT             PIC 9(7) VALUE ZERO.
+
+      PROCEDURE DIVISION.
+      000-MAIN.
+          PERFORM 100-OPEN-FILES
+          PERFORM 200-READ-MASTER
+          PERFORM 300-WRITE-EXTRACT UNTIL WS-END-OF-FILE
+          DISPLAY WS-EXTRACT-COUNT " record(s) written to BENEXTR."
+          PERFORM 900-CLOSE-FILES
+          STOP RUN
+          .
+
+      100-OPEN-FILES.
+          OPEN INPUT CUST-MASTER-FILE
+          OPEN OUTPUT BENEFITS-EXTRACT-FILE
+          .
+
+      200-READ-MASTER.
+          READ CUST-MASTER-FILE NEXT RECORD
+              AT END
+                  SET WS-END-OF-FILE TO TRUE
+          END-READ
+          .
+
+      300-WRITE-EXTRACT.
+          MOVE CM-SSNUM    TO BX-SSNUM
+          MOVE CM-USERNAME TO BX-USERNAME
+          MOVE CM-TOTAL    TO BX-TOTAL
+          WRITE BENEFITS-EXTRACT-RECORD
+          ADD 1 TO WS-EXTRACT-COUNT
+          PERFORM 200-READ-MASTER
+          .
+
+      900-CLOSE-FILES.
+          CLOSE CUST-MASTER-FILE
+          CLOSE BENEFITS-EXTRACT-FILE
+          .
