@@ -0,0 +1,15 @@
+      *>-----------------------------------------------------------
+      *> SSNEDITW.cpy
+      *> Working-storage fields for the shared SSNum edit logic in
+      *> SSNEDITP.cpy.  Programs move the SSNum they are validating
+      *> into WS-SSAREA/WS-SSGROUP/WS-SSSERIAL and then PERFORM
+      *> VALIDATE-SSNUM.
+      *>-----------------------------------------------------------
+       01  WS-SSNUM-EDIT.
+           05  WS-SSAREA               PIC 9(3).
+           05  WS-SSGROUP              PIC 9(2).
+           05  WS-SSSERIAL             PIC 9(4).
+       01  WS-SSNUM-VALID              PIC X VALUE "Y".
+           88  SSNUM-IS-VALID          VALUE "Y".
+           88  SSNUM-IS-INVALID        VALUE "N".
+       01  WS-SSNUM-REASON             PIC X(30) VALUE SPACES.
