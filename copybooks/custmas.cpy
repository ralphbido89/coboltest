@@ -0,0 +1,17 @@
+      *>-----------------------------------------------------------
+      *> CUSTMAS.cpy
+      *> Record layout for the coboltest customer master file
+      *> (CUSTMAS), keyed on SSNum.  Shared by every program that
+      *> reads or writes the master file.
+      *>-----------------------------------------------------------
+       01  CUST-MASTER-RECORD.
+           05  CM-SSNUM.
+               10  CM-SSAREA           PIC 9(3).
+               10  CM-SSGROUP          PIC 9(2).
+               10  CM-SSSERIAL         PIC 9(4).
+           05  CM-USERNAME             PIC X(30).
+           05  CM-NUM1                 PIC S9(7)V99 COMP-3.
+           05  CM-NUM2                 PIC S9(7)V99 COMP-3.
+      *>  One integer digit wider than CM-NUM1/CM-NUM2 so the sum of
+      *>  two maximum-size amounts can never overflow this field.
+           05  CM-TOTAL                PIC S9(8)V99 COMP-3.
