@@ -0,0 +1,19 @@
+      *>-----------------------------------------------------------
+      *> CHKPTREC.cpy
+      *> Record layout for the coboltstb checkpoint file
+      *> (CHKPT01).  Holds the SSNum of the last successfully
+      *> processed transaction and a running record count so a
+      *> restarted run can skip forward past what already
+      *> completed.
+      *>-----------------------------------------------------------
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-SSNUM.
+               10  CK-SSAREA           PIC 9(3).
+               10  CK-SSGROUP          PIC 9(2).
+               10  CK-SSSERIAL         PIC 9(4).
+           05  CK-RECORD-COUNT         PIC 9(7).
+      *>  Running accepted/rejected counts as of this checkpoint, so
+      *>  a restarted run's end-of-job totals line reflects the
+      *>  whole file, not just the records processed after restart.
+           05  CK-ACCEPTED-COUNT       PIC 9(7).
+           05  CK-REJECTED-COUNT       PIC 9(7).
