@@ -0,0 +1,22 @@
+      *>-----------------------------------------------------------
+      *> AUDITREC.cpy
+      *> Record layout for the coboltest audit/transaction log
+      *> (AUDITLOG).  One record is appended for every Total that
+      *> is computed, interactive or batch, so a disputed Total can
+      *> be traced back to the run that produced it.
+      *>-----------------------------------------------------------
+       01  AUDIT-LOG-RECORD.
+           05  AL-TIMESTAMP            PIC X(26).
+           05  AL-USERNAME             PIC X(30).
+           05  AL-SSNUM.
+               10  AL-SSAREA           PIC 9(3).
+               10  AL-SSGROUP          PIC 9(2).
+               10  AL-SSSERIAL         PIC 9(4).
+      *>  Kept as external (zoned) decimal, not COMP-3, because this
+      *>  file is LINE SEQUENTIAL text - packed bytes would corrupt
+      *>  record boundaries.
+           05  AL-NUM1                 PIC S9(7)V99.
+           05  AL-NUM2                 PIC S9(7)V99.
+      *>  One integer digit wider than AL-NUM1/AL-NUM2 - see CM-TOTAL
+      *>  in custmas.cpy - so the logged Total can't overflow either.
+           05  AL-TOTAL                PIC S9(8)V99.
