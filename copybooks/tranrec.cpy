@@ -0,0 +1,21 @@
+      *>-----------------------------------------------------------
+      *> TRANREC.cpy
+      *> Record layout for the coboltest batch transaction file
+      *> (TRANFILE) read by coboltstb.  Num1/Num2 are signed
+      *> external (zoned) decimal - a text-file-safe representation
+      *> that IS NUMERIC can still validate, so the batch driver can
+      *> detect non-numeric amounts and reject them instead of
+      *> abending.
+      *>-----------------------------------------------------------
+       01  TRAN-RECORD.
+           05  TR-USERNAME             PIC X(30).
+           05  TR-SSNUM.
+               10  TR-SSAREA           PIC 9(3).
+               10  TR-SSGROUP          PIC 9(2).
+               10  TR-SSSERIAL         PIC 9(4).
+           05  TR-NUM1                 PIC S9(7)V99.
+           05  TR-NUM1-X REDEFINES TR-NUM1
+                                       PIC X(9).
+           05  TR-NUM2                 PIC S9(7)V99.
+           05  TR-NUM2-X REDEFINES TR-NUM2
+                                       PIC X(9).
