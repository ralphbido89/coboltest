@@ -0,0 +1,36 @@
+      *>-----------------------------------------------------------
+      *> SSNRPT.cpy
+      *> Print-line layout for the SSNRPT01 area summary report.
+      *>-----------------------------------------------------------
+       01  RPT-HEADING-LINE.
+           05  FILLER                  PIC X(13) VALUE "SSAREA".
+           05  FILLER                  PIC X(13) VALUE "SSNUM".
+           05  FILLER                  PIC X(30) VALUE "USERNAME".
+           05  FILLER                  PIC X(7)  VALUE "TOTAL".
+
+       01  RPT-DETAIL-LINE.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  RPT-SSAREA              PIC 999.
+           05  FILLER                  PIC X(7) VALUE SPACES.
+           05  RPT-SSAREA2             PIC 999.
+           05  FILLER                  PIC X VALUE "-".
+           05  RPT-SSGROUP             PIC 99.
+           05  FILLER                  PIC X VALUE "-".
+           05  RPT-SSSERIAL            PIC 9999.
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  RPT-USERNAME            PIC X(30).
+      *>  One integer digit wider than the old CM-TOTAL width,
+      *>  matching custmas.cpy, so a widened Total isn't chopped.
+           05  RPT-TOTAL               PIC -(8)9.99.
+
+       01  RPT-SUBTOTAL-LINE.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(15) VALUE "AREA SUBTOTAL -".
+           05  RPT-SUBTOTAL-AREA       PIC 999.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  RPT-SUBTOTAL            PIC -(9)9.99.
+
+       01  RPT-GRANDTOTAL-LINE.
+           05  FILLER                  PIC X(20) VALUE SPACES.
+           05  FILLER                  PIC X(13) VALUE "GRAND TOTAL -".
+           05  RPT-GRAND-TOTAL         PIC -(9)9.99.
