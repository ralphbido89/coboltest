@@ -0,0 +1,17 @@
+      *>-----------------------------------------------------------
+      *> REJECTREC.cpy
+      *> Record layout for the coboltstb batch reject file
+      *> (REJECT01).  One record is written for every transaction
+      *> that fails an edit, with a short reason code plus text, so
+      *> a bad record no longer aborts the whole run.
+      *>-----------------------------------------------------------
+       01  REJECT-RECORD.
+           05  RJ-USERNAME             PIC X(30).
+           05  RJ-SSNUM.
+               10  RJ-SSAREA           PIC 9(3).
+               10  RJ-SSGROUP          PIC 9(2).
+               10  RJ-SSSERIAL         PIC 9(4).
+           05  RJ-NUM1                 PIC X(9).
+           05  RJ-NUM2                 PIC X(9).
+           05  RJ-REASON-CODE          PIC X(4).
+           05  RJ-REASON-TEXT          PIC X(30).
