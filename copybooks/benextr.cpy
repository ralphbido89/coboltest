@@ -0,0 +1,13 @@
+      *>-----------------------------------------------------------
+      *> BENEXTR.cpy
+      *> Fixed-layout interface record for the benefits-system
+      *> extract (BENEXTR) produced by cobolext.  Column positions
+      *> match what the downstream benefits load job expects:
+      *>    1- 9  SSNum, no dashes
+      *>   10-39  UserName
+      *>   40-49  Total, signed zoned decimal, 2 decimal places
+      *>-----------------------------------------------------------
+       01  BENEFITS-EXTRACT-RECORD.
+           05  BX-SSNUM                PIC 9(9).
+           05  BX-USERNAME             PIC X(30).
+           05  BX-TOTAL                PIC S9(8)V99.
