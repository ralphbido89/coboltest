@@ -0,0 +1,28 @@
+      *>-----------------------------------------------------------
+      *> SSNEDITP.cpy
+      *> Shared SSNum edit paragraph.  COPY this into the PROCEDURE
+      *> DIVISION of any program that needs to validate an SSNum.
+      *> Rejects the well-known invalid ranges: area 000, area 666,
+      *> area 900-999, group 00, and serial 0000.  Requires
+      *> SSNEDITW.cpy to have been copied into WORKING-STORAGE.
+      *>-----------------------------------------------------------
+       VALIDATE-SSNUM.
+           SET SSNUM-IS-VALID TO TRUE
+           MOVE SPACES TO WS-SSNUM-REASON
+           IF WS-SSAREA = ZERO
+              OR WS-SSAREA = 666
+              OR WS-SSAREA >= 900
+               SET SSNUM-IS-INVALID TO TRUE
+               MOVE "INVALID SSN AREA" TO WS-SSNUM-REASON
+           END-IF
+           IF SSNUM-IS-VALID
+              AND WS-SSGROUP = ZERO
+               SET SSNUM-IS-INVALID TO TRUE
+               MOVE "INVALID SSN GROUP" TO WS-SSNUM-REASON
+           END-IF
+           IF SSNUM-IS-VALID
+              AND WS-SSSERIAL = ZERO
+               SET SSNUM-IS-INVALID TO TRUE
+               MOVE "INVALID SSN SERIAL" TO WS-SSNUM-REASON
+           END-IF
+           .
