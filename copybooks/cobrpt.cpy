@@ -0,0 +1,36 @@
+      *>-----------------------------------------------------------
+      *> COBRPT.cpy
+      *> Print-line layout for the coboltest batch report
+      *> (COBRPT01) produced by coboltstb.
+      *>-----------------------------------------------------------
+       01  RPT-HEADING-LINE.
+           05  FILLER                  PIC X(30) VALUE "USERNAME".
+           05  FILLER                  PIC X(13) VALUE "SSNUM".
+           05  FILLER                  PIC X(7)  VALUE "NUM1".
+           05  FILLER                  PIC X(7)  VALUE "NUM2".
+           05  FILLER                  PIC X(7)  VALUE "TOTAL".
+
+       01  RPT-DETAIL-LINE.
+           05  RPT-USERNAME            PIC X(30).
+           05  RPT-SSAREA              PIC 999.
+           05  FILLER                  PIC X VALUE "-".
+           05  RPT-SSGROUP             PIC 99.
+           05  FILLER                  PIC X VALUE "-".
+           05  RPT-SSSERIAL            PIC 9999.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  RPT-NUM1                PIC -(7)9.99.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+           05  RPT-NUM2                PIC -(7)9.99.
+           05  FILLER                  PIC X(2) VALUE SPACES.
+      *>  One integer digit wider than RPT-NUM1/RPT-NUM2, matching
+      *>  CM-TOTAL in custmas.cpy, so a widened Total isn't chopped.
+           05  RPT-TOTAL               PIC -(8)9.99.
+
+       01  RPT-TOTALS-LINE.
+           05  FILLER                  PIC X(30) VALUE
+               "RECORDS ACCEPTED:".
+           05  RPT-ACCEPTED-COUNT      PIC Z,ZZZ,ZZ9.
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  FILLER                  PIC X(18) VALUE
+               "RECORDS REJECTED:".
+           05  RPT-REJECTED-COUNT      PIC Z,ZZZ,ZZ9.
