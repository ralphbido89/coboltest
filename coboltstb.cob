@@ -0,0 +1,353 @@
+       >>SOURCE FORMAT FREE
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. coboltstb.
+      AUTHOR. Ralph Bido.
+      DATE-WRITTEN.August 8 2026
+      *> Batch counterpart to coboltest.  Reads a sequential
+      *> transaction file of UserName/SSNum/Num1/Num2 records,
+      *> validates and computes Total the same way the interactive
+      *> program does, and updates the same master/audit files.
+      ENVIRONMENT DIVISION.
+      INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+          SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TRANFILE-STATUS.
+
+          SELECT CUST-MASTER-FILE ASSIGN TO "CUSTMAS"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CM-SSNUM
+              FILE STATUS IS WS-CUSTMAS-STATUS.
+
+          SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-AUDITLOG-STATUS.
+
+          SELECT REPORT-FILE ASSIGN TO "COBRPT01"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REPORT-STATUS.
+
+          SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT01"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+          SELECT REJECT-FILE ASSIGN TO "REJECT01"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REJECT-STATUS.
+
+      DATA DIVISION.
+      FILE SECTION.
+      FD  TRANSACTION-FILE.
+      COPY "tranrec.cpy".
+
+      FD  CUST-MASTER-FILE.
+      COPY "custmas.cpy".
+
+      FD  AUDIT-LOG-FILE.
+      COPY "auditrec.cpy".
+
+      FD  REPORT-FILE.
+      *>  A few bytes wider than the longest print-line layout in
+      *>  cobrpt.cpy so a future widened amount pads instead of
+      *>  truncating.
+      01  REPORT-RECORD               PIC X(84).
+
+      FD  CHECKPOINT-FILE.
+      COPY "chkptrec.cpy".
+
+      FD  REJECT-FILE.
+      COPY "rejectrec.cpy".
+
+      WORKING-STORAGE SECTION.
+      01 UserName                     PIC X(30).
+      01 Num1                         PIC S9(7)V99 COMP-3 VALUE ZEROS.
+      01 Num2                         PIC S9(7)V99 COMP-3 VALUE ZEROS.
+      *> One integer digit wider than Num1/Num2, matching CM-TOTAL
+      *> in custmas.cpy, so Num1 + Num2 can never overflow Total.
+      01 Total                        PIC S9(8)V99 COMP-3 VALUE ZEROS.
+
+      01 WS-TRANFILE-STATUS           PIC XX VALUE ZEROS.
+      01 WS-CUSTMAS-STATUS            PIC XX VALUE ZEROS.
+      01 WS-AUDITLOG-STATUS           PIC XX VALUE ZEROS.
+      01 WS-REPORT-STATUS             PIC XX VALUE ZEROS.
+      01 WS-CHECKPOINT-STATUS         PIC XX VALUE ZEROS.
+      01 WS-REJECT-STATUS             PIC XX VALUE ZEROS.
+      01 WS-EOF-SWITCH                PIC X VALUE "N".
+          88 WS-END-OF-FILE           VALUE "Y" FALSE "N".
+      01 WS-ACCEPTED-COUNT            PIC 9(7) VALUE ZERO.
+      01 WS-REJECTED-COUNT            PIC 9(7) VALUE ZERO.
+
+      *> Checkpoint/restart controls.  A checkpoint is written every
+      *> WS-CHECKPOINT-INTERVAL accepted records so a crash late in
+      *> the file does not force a full rerun.
+      01 WS-RUN-PARM                  PIC X(20) VALUE SPACES.
+      01 WS-RESTART-SWITCH            PIC X VALUE "N".
+          88 RESTART-REQUESTED        VALUE "Y" FALSE "N".
+      01 WS-CHECKPOINT-INTERVAL       PIC 9(5) VALUE 1000.
+      01 WS-RECORDS-SINCE-CKPT        PIC 9(5) VALUE ZERO.
+      01 WS-TOTAL-PROCESSED           PIC 9(7) VALUE ZERO.
+      01 WS-RESTART-COUNT             PIC 9(7) VALUE ZERO.
+      01 WS-RESTART-SSNUM.
+          05 WS-RESTART-SSAREA        PIC 9(3).
+          05 WS-RESTART-SSGROUP       PIC 9(2).
+          05 WS-RESTART-SSSERIAL      PIC 9(4).
+
+      COPY "ssneditw.cpy".
+      COPY "cobrpt.cpy".
+
+      LINKAGE SECTION.
+      *>  Standard z/OS PARM interface: the caller (see PARM='RESTART'
+      *>  in jcl/coboltstb_restart.jcl) passes a halfword length
+      *>  followed by that many bytes of parameter text - not the
+      *>  whole LS-PARM-TEXT area, which is only sized for the
+      *>  longest parm we expect.
+      01 LS-PARM.
+          05 LS-PARM-LEN               PIC S9(4) COMP.
+          05 LS-PARM-TEXT              PIC X(20).
+
+      PROCEDURE DIVISION USING LS-PARM.
+      000-MAIN.
+          IF LS-PARM-LEN > 0
+              MOVE SPACES TO WS-RUN-PARM
+              MOVE LS-PARM-TEXT(1:LS-PARM-LEN)
+                  TO WS-RUN-PARM(1:LS-PARM-LEN)
+          END-IF
+          IF WS-RUN-PARM = "RESTART" OR WS-RUN-PARM = "restart"
+              SET RESTART-REQUESTED TO TRUE
+          END-IF
+          PERFORM 100-OPEN-FILES
+          IF RESTART-REQUESTED
+              PERFORM 150-LOAD-CHECKPOINT
+              PERFORM 160-SKIP-PROCESSED-RECORDS
+          END-IF
+          PERFORM 210-READ-TRANSACTION
+          PERFORM 200-PROCESS-TRANSACTION UNTIL WS-END-OF-FILE
+          PERFORM 700-WRITE-TOTALS-LINE
+          PERFORM 900-CLOSE-FILES
+          STOP RUN
+          .
+
+      150-LOAD-CHECKPOINT.
+          OPEN INPUT CHECKPOINT-FILE
+          IF WS-CHECKPOINT-STATUS = "00"
+              READ CHECKPOINT-FILE
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      MOVE CK-LAST-SSNUM     TO WS-RESTART-SSNUM
+                      MOVE CK-RECORD-COUNT   TO WS-RESTART-COUNT
+                      MOVE CK-ACCEPTED-COUNT TO WS-ACCEPTED-COUNT
+                      MOVE CK-REJECTED-COUNT TO WS-REJECTED-COUNT
+              END-READ
+              CLOSE CHECKPOINT-FILE
+          ELSE
+              DISPLAY "No checkpoint file found - starting from the "
+                  "beginning of the transaction file."
+          END-IF
+          .
+
+      160-SKIP-PROCESSED-RECORDS.
+          DISPLAY "Restarting: skipping " WS-RESTART-COUNT
+              " already-processed record(s)."
+          PERFORM WS-RESTART-COUNT TIMES
+              PERFORM 210-READ-TRANSACTION
+              IF WS-END-OF-FILE
+                  EXIT PERFORM
+              END-IF
+          END-PERFORM
+          MOVE WS-RESTART-COUNT TO WS-TOTAL-PROCESSED
+          IF WS-RESTART-COUNT > 0 AND NOT WS-END-OF-FILE
+              IF TR-SSNUM NOT = WS-RESTART-SSNUM
+                  DISPLAY "WARNING: last skipped record's SSNum does "
+                      "not match CK-LAST-SSNUM from the checkpoint "
+                      "- checkpoint file may not match this "
+                      "transaction file."
+              END-IF
+          END-IF
+          .
+
+      100-OPEN-FILES.
+          OPEN INPUT TRANSACTION-FILE
+          IF WS-TRANFILE-STATUS NOT = "00"
+              DISPLAY "UNABLE TO OPEN TRANFILE, STATUS "
+                  WS-TRANFILE-STATUS "- ABORTING RUN."
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+          END-IF
+          OPEN I-O CUST-MASTER-FILE
+          IF WS-CUSTMAS-STATUS = "35"
+              OPEN OUTPUT CUST-MASTER-FILE
+              CLOSE CUST-MASTER-FILE
+              OPEN I-O CUST-MASTER-FILE
+          END-IF
+          OPEN EXTEND AUDIT-LOG-FILE
+          IF WS-AUDITLOG-STATUS = "35"
+              OPEN OUTPUT AUDIT-LOG-FILE
+          END-IF
+          OPEN OUTPUT REPORT-FILE
+          WRITE REPORT-RECORD FROM RPT-HEADING-LINE
+      *>  A restart reuses the same day's REJECT01 (JCL DISP=SHR) and
+      *>  must append to it, the same as AUDIT-LOG-FILE above, or the
+      *>  rejects from before the abend/cancel are lost.
+          IF RESTART-REQUESTED
+              OPEN EXTEND REJECT-FILE
+              IF WS-REJECT-STATUS = "35"
+                  OPEN OUTPUT REJECT-FILE
+              END-IF
+          ELSE
+              OPEN OUTPUT REJECT-FILE
+          END-IF
+          .
+
+      210-READ-TRANSACTION.
+          READ TRANSACTION-FILE
+              AT END
+                  SET WS-END-OF-FILE TO TRUE
+          END-READ
+          .
+
+      200-PROCESS-TRANSACTION.
+          MOVE TR-SSAREA   TO WS-SSAREA
+          MOVE TR-SSGROUP  TO WS-SSGROUP
+          MOVE TR-SSSERIAL TO WS-SSSERIAL
+          PERFORM VALIDATE-SSNUM
+          EVALUATE TRUE
+              WHEN SSNUM-IS-INVALID
+                  PERFORM 640-SET-SSNUM-REJECT-REASON
+                  PERFORM 650-WRITE-REJECT
+              WHEN TR-NUM1 IS NOT NUMERIC
+                  MOVE "AMT1" TO RJ-REASON-CODE
+                  MOVE "NON-NUMERIC NUM1" TO RJ-REASON-TEXT
+                  PERFORM 650-WRITE-REJECT
+              WHEN TR-NUM2 IS NOT NUMERIC
+                  MOVE "AMT2" TO RJ-REASON-CODE
+                  MOVE "NON-NUMERIC NUM2" TO RJ-REASON-TEXT
+                  PERFORM 650-WRITE-REJECT
+              WHEN OTHER
+                  MOVE TR-USERNAME TO UserName
+                  MOVE TR-NUM1     TO Num1
+                  MOVE TR-NUM2     TO Num2
+                  COMPUTE Total = Num1 + Num2
+                  PERFORM 220-WRITE-MASTER
+                  IF WS-CUSTMAS-STATUS = "00"
+                      PERFORM 800-WRITE-AUDIT-LOG
+                      PERFORM 600-WRITE-DETAIL-LINE
+                      ADD 1 TO WS-ACCEPTED-COUNT
+                  ELSE
+                      MOVE "MST1" TO RJ-REASON-CODE
+                      MOVE "MASTER WRITE FAILED, STATUS="
+                          TO RJ-REASON-TEXT
+                      MOVE WS-CUSTMAS-STATUS
+                          TO RJ-REASON-TEXT(29:2)
+                      PERFORM 650-WRITE-REJECT
+                  END-IF
+          END-EVALUATE
+      *>  Counted against every record read - accepted or rejected -
+      *>  so a restart skips exactly as many records as this run
+      *>  actually consumed from TRANFILE, not just the accepted ones.
+          ADD 1 TO WS-TOTAL-PROCESSED
+          ADD 1 TO WS-RECORDS-SINCE-CKPT
+          IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+              PERFORM 750-WRITE-CHECKPOINT
+          END-IF
+          PERFORM 210-READ-TRANSACTION
+          .
+
+      COPY "ssneditp.cpy".
+
+      640-SET-SSNUM-REJECT-REASON.
+          EVALUATE WS-SSNUM-REASON
+              WHEN "INVALID SSN AREA"
+                  MOVE "SSN1" TO RJ-REASON-CODE
+              WHEN "INVALID SSN GROUP"
+                  MOVE "SSN2" TO RJ-REASON-CODE
+              WHEN "INVALID SSN SERIAL"
+                  MOVE "SSN3" TO RJ-REASON-CODE
+              WHEN OTHER
+                  MOVE "SSN9" TO RJ-REASON-CODE
+          END-EVALUATE
+          MOVE WS-SSNUM-REASON TO RJ-REASON-TEXT
+          .
+
+      650-WRITE-REJECT.
+          MOVE TR-USERNAME TO RJ-USERNAME
+          MOVE TR-SSAREA   TO RJ-SSAREA
+          MOVE TR-SSGROUP  TO RJ-SSGROUP
+          MOVE TR-SSSERIAL TO RJ-SSSERIAL
+          MOVE TR-NUM1-X   TO RJ-NUM1
+          MOVE TR-NUM2-X   TO RJ-NUM2
+          WRITE REJECT-RECORD
+          DISPLAY "Rejected transaction for SSNum "
+              TR-SSAREA "-" TR-SSGROUP "-" TR-SSSERIAL
+              " - " RJ-REASON-TEXT
+          ADD 1 TO WS-REJECTED-COUNT
+          .
+
+      220-WRITE-MASTER.
+          MOVE TR-SSAREA   TO CM-SSAREA
+          MOVE TR-SSGROUP  TO CM-SSGROUP
+          MOVE TR-SSSERIAL TO CM-SSSERIAL
+          MOVE UserName    TO CM-USERNAME
+          MOVE Num1        TO CM-NUM1
+          MOVE Num2        TO CM-NUM2
+          MOVE Total       TO CM-TOTAL
+          REWRITE CUST-MASTER-RECORD
+              INVALID KEY
+                  WRITE CUST-MASTER-RECORD
+                      INVALID KEY
+                          DISPLAY "Unable to save record, status "
+                              WS-CUSTMAS-STATUS
+                  END-WRITE
+          END-REWRITE
+          .
+
+      800-WRITE-AUDIT-LOG.
+          MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+          MOVE UserName    TO AL-USERNAME
+          MOVE TR-SSAREA   TO AL-SSAREA
+          MOVE TR-SSGROUP  TO AL-SSGROUP
+          MOVE TR-SSSERIAL TO AL-SSSERIAL
+          MOVE Num1        TO AL-NUM1
+          MOVE Num2        TO AL-NUM2
+          MOVE Total       TO AL-TOTAL
+          WRITE AUDIT-LOG-RECORD
+          .
+
+      750-WRITE-CHECKPOINT.
+          MOVE TR-SSAREA         TO CK-SSAREA
+          MOVE TR-SSGROUP        TO CK-SSGROUP
+          MOVE TR-SSSERIAL       TO CK-SSSERIAL
+          MOVE WS-TOTAL-PROCESSED TO CK-RECORD-COUNT
+          MOVE WS-ACCEPTED-COUNT  TO CK-ACCEPTED-COUNT
+          MOVE WS-REJECTED-COUNT  TO CK-REJECTED-COUNT
+          OPEN OUTPUT CHECKPOINT-FILE
+          WRITE CHECKPOINT-RECORD
+          CLOSE CHECKPOINT-FILE
+          MOVE ZERO TO WS-RECORDS-SINCE-CKPT
+          .
+
+      600-WRITE-DETAIL-LINE.
+          MOVE UserName    TO RPT-USERNAME
+          MOVE TR-SSAREA   TO RPT-SSAREA
+          MOVE TR-SSGROUP  TO RPT-SSGROUP
+          MOVE TR-SSSERIAL TO RPT-SSSERIAL
+          MOVE Num1        TO RPT-NUM1
+          MOVE Num2        TO RPT-NUM2
+          MOVE Total       TO RPT-TOTAL
+          WRITE REPORT-RECORD FROM RPT-DETAIL-LINE
+          .
+
+      700-WRITE-TOTALS-LINE.
+          MOVE WS-ACCEPTED-COUNT TO RPT-ACCEPTED-COUNT
+          MOVE WS-REJECTED-COUNT TO RPT-REJECTED-COUNT
+          WRITE REPORT-RECORD FROM RPT-TOTALS-LINE
+          .
+
+      900-CLOSE-FILES.
+          CLOSE TRANSACTION-FILE
+          CLOSE CUST-MASTER-FILE
+          CLOSE AUDIT-LOG-FILE
+          CLOSE REPORT-FILE
+          CLOSE REJECT-FILE
+          .
