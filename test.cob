@@ -1,17 +1,36 @@
        >>SOURCE FORMAT FREE
       IDENTIFICATION DIVISION.
-      PROGRAM-ID. coboltest.    
+      PROGRAM-ID. coboltest.
       AUTHOR. Ralph Bido.
       DATE-WRITTEN.July 7 2023
       ENVIRONMENT DIVISION.
+      INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+          SELECT CUST-MASTER-FILE ASSIGN TO "CUSTMAS"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CM-SSNUM
+              FILE STATUS IS WS-CUSTMAS-STATUS.
+
+          SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-AUDITLOG-STATUS.
 
       DATA DIVISION.
       FILE SECTION.
+      FD  CUST-MASTER-FILE.
+      COPY "custmas.cpy".
+
+      FD  AUDIT-LOG-FILE.
+      COPY "auditrec.cpy".
+
       WORKING-STORAGE SECTION.
       01 UserName PIC X(30) VALUE "Me".
-      01 Num1    PIC 9 VALUE ZEROS.
-      01 Num2    PIC 9 VALUE ZEROS.
-      01 Total    PIC 99 VALUE 0.
+      01 Num1    PIC S9(7)V99 COMP-3 VALUE ZEROS.
+      01 Num2    PIC S9(7)V99 COMP-3 VALUE ZEROS.
+      *> One integer digit wider than Num1/Num2, matching CM-TOTAL
+      *> in custmas.cpy, so Num1 + Num2 can never overflow Total.
+      01 Total    PIC S9(8)V99 COMP-3 VALUE ZEROS.
       01 SSNum.
            02 SSArea    PIC 999.
            02 SSGroup   PIC 99.
@@ -19,5 +38,159 @@
       01 PIValue CONSTANT AS 3.14.
       *> comment, zeroes
 
+      *> Num1/Num2 are keyed in as signed decimal amounts.  ACCEPT
+      *> works against a DISPLAY (zoned) field; the value is then
+      *> moved into the COMP-3 working field used for the addition.
+      01 WS-NUM1-INPUT                PIC S9(7)V99 VALUE ZEROS.
+      01 WS-NUM2-INPUT                PIC S9(7)V99 VALUE ZEROS.
+
+      01 WS-MODE                     PIC X VALUE SPACES.
+      01 WS-VALID-ENTRY              PIC X VALUE "N".
+      01 WS-CUSTMAS-STATUS           PIC XX VALUE ZEROS.
+      01 WS-AUDITLOG-STATUS          PIC XX VALUE ZEROS.
+      01 WS-RECORD-FOUND             PIC X VALUE "N".
+          88 RECORD-WAS-FOUND        VALUE "Y" FALSE "N".
+      COPY "ssneditw.cpy".
+
       PROCEDURE DIVISION.
-      DISPLAY "What is your name? " WITH NO ADVANCING
\ No newline at end of file
+      000-MAIN.
+          PERFORM 100-OPEN-FILES
+          DISPLAY "(A)dd a new record or (L)ookup an existing record? "
+              WITH NO ADVANCING
+          ACCEPT WS-MODE
+          EVALUATE WS-MODE
+              WHEN "L"
+              WHEN "l"
+                  PERFORM 300-LOOKUP-RECORD
+              WHEN OTHER
+                  PERFORM 200-ADD-RECORD
+          END-EVALUATE
+          PERFORM 900-CLOSE-FILES
+          STOP RUN
+          .
+
+      100-OPEN-FILES.
+          OPEN I-O CUST-MASTER-FILE
+          IF WS-CUSTMAS-STATUS = "35"
+              OPEN OUTPUT CUST-MASTER-FILE
+              CLOSE CUST-MASTER-FILE
+              OPEN I-O CUST-MASTER-FILE
+          END-IF
+          OPEN EXTEND AUDIT-LOG-FILE
+          IF WS-AUDITLOG-STATUS = "35"
+              OPEN OUTPUT AUDIT-LOG-FILE
+          END-IF
+          .
+
+      200-ADD-RECORD.
+          DISPLAY "What is your name? " WITH NO ADVANCING
+          ACCEPT UserName
+          PERFORM 210-GET-VALID-SSNUM
+          DISPLAY "Enter first amount (e.g. 1234.56): " WITH NO ADVANCING
+          ACCEPT WS-NUM1-INPUT
+          DISPLAY "Enter second amount (e.g. 1234.56): " WITH NO ADVANCING
+          ACCEPT WS-NUM2-INPUT
+          MOVE WS-NUM1-INPUT TO Num1
+          MOVE WS-NUM2-INPUT TO Num2
+          COMPUTE Total = Num1 + Num2
+          DISPLAY "Total is: " Total
+          PERFORM 220-WRITE-MASTER
+          IF WS-CUSTMAS-STATUS = "00"
+              PERFORM 800-WRITE-AUDIT-LOG
+          END-IF
+          .
+
+      210-GET-VALID-SSNUM.
+          MOVE "N" TO WS-VALID-ENTRY
+          PERFORM UNTIL WS-VALID-ENTRY = "Y"
+              DISPLAY "Enter SS Area (3 digits): " WITH NO ADVANCING
+              ACCEPT SSArea
+              DISPLAY "Enter SS Group (2 digits): " WITH NO ADVANCING
+              ACCEPT SSGroup
+              DISPLAY "Enter SS Serial (4 digits): " WITH NO ADVANCING
+              ACCEPT SSSerial
+              MOVE SSArea   TO WS-SSAREA
+              MOVE SSGroup  TO WS-SSGROUP
+              MOVE SSSerial TO WS-SSSERIAL
+              PERFORM VALIDATE-SSNUM
+              IF SSNUM-IS-VALID
+                  MOVE "Y" TO WS-VALID-ENTRY
+              ELSE
+                  DISPLAY "Invalid SSN - " WS-SSNUM-REASON
+                  DISPLAY "Please re-enter the Social Security Number."
+              END-IF
+          END-PERFORM
+          .
+
+      COPY "ssneditp.cpy".
+
+      220-WRITE-MASTER.
+          MOVE SSArea    TO CM-SSAREA
+          MOVE SSGroup   TO CM-SSGROUP
+          MOVE SSSerial  TO CM-SSSERIAL
+          READ CUST-MASTER-FILE
+              INVALID KEY
+                  CONTINUE
+              NOT INVALID KEY
+                  DISPLAY "Record already exists for this SSNum - "
+                      "overwriting."
+          END-READ
+          MOVE UserName  TO CM-USERNAME
+          MOVE Num1      TO CM-NUM1
+          MOVE Num2      TO CM-NUM2
+          MOVE Total     TO CM-TOTAL
+          REWRITE CUST-MASTER-RECORD
+              INVALID KEY
+                  WRITE CUST-MASTER-RECORD
+                      INVALID KEY
+                          DISPLAY "Unable to save record, status "
+                              WS-CUSTMAS-STATUS
+                  END-WRITE
+          END-REWRITE
+          .
+
+      300-LOOKUP-RECORD.
+          DISPLAY "Enter SS Area (3 digits): " WITH NO ADVANCING
+          ACCEPT SSArea
+          DISPLAY "Enter SS Group (2 digits): " WITH NO ADVANCING
+          ACCEPT SSGroup
+          DISPLAY "Enter SS Serial (4 digits): " WITH NO ADVANCING
+          ACCEPT SSSerial
+          MOVE SSArea   TO CM-SSAREA
+          MOVE SSGroup  TO CM-SSGROUP
+          MOVE SSSerial TO CM-SSSERIAL
+          SET RECORD-WAS-FOUND TO FALSE
+          READ CUST-MASTER-FILE
+              INVALID KEY
+                  DISPLAY "No record found for that Social Security Number."
+              NOT INVALID KEY
+                  SET RECORD-WAS-FOUND TO TRUE
+          END-READ
+          IF RECORD-WAS-FOUND
+              MOVE CM-USERNAME TO UserName
+              MOVE CM-NUM1     TO Num1
+              MOVE CM-NUM2     TO Num2
+              MOVE CM-TOTAL    TO Total
+              DISPLAY "Name.....: " UserName
+              DISPLAY "Number 1.: " Num1
+              DISPLAY "Number 2.: " Num2
+              DISPLAY "Total....: " Total
+          END-IF
+          .
+
+      800-WRITE-AUDIT-LOG.
+          MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+          MOVE UserName  TO AL-USERNAME
+          MOVE SSArea    TO AL-SSAREA
+          MOVE SSGroup   TO AL-SSGROUP
+          MOVE SSSerial  TO AL-SSSERIAL
+          MOVE Num1      TO AL-NUM1
+          MOVE Num2      TO AL-NUM2
+          MOVE Total     TO AL-TOTAL
+          WRITE AUDIT-LOG-RECORD
+          .
+
+      900-CLOSE-FILES.
+          CLOSE CUST-MASTER-FILE
+          CLOSE AUDIT-LOG-FILE
+          .
